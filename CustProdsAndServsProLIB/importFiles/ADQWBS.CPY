@@ -0,0 +1,43 @@
+      ************************************************************************
+800003*     * 800003 07/27/26 RHM CREACION - REGISTRO SALIDA BATCH WVC    **
+      ************************************************************************
+      ***************************************************************
+      **  SISTEMA  : T A R J E T A   D E   C R E D I T O            *
+      **  OBJETIVO : INTERFASE VULCANO                              *
+      **  DESCRIPC.: REGISTRO DE SALIDA DE LA CARGA MASIVA DE        *
+      **             SOLICITUDES DE AFILIACION A CTA SUELDO. TRAE LA *
+      **             CLAVE ORIGINAL MAS EL RESULTADO DEL INTERCAMBIO *
+      **             WVC-RETURN/WVC-OUTPUT PARA ESE REGISTRO.        *
+      **  COPY     : ADQWBS                                         *
+      *-------------------------------------------------------------*
+      *-
+       01  ADQWBS.
+      *-                               ---  CLAVE ORIGINAL DE ENTRADA
+           03  WBS-ENTRADA.
+      *-                               ---  CODIGO UNICO DEL CLIENTE
+               05  WBS-COD-UNICO       PIC  9(10).
+      *-                               ---  CODIGO DE PRODUCTO
+               05  WBS-COD-PRODUCTO    PIC  9(03).
+      *-                               ---  RUC DE EMPLEADOR
+               05  WBS-RUC             PIC  9(11).
+      *-                               ---  CODIGO MONEDA SOLICITADA
+               05  WBS-CODMON          PIC  9(03).
+      *-                               ---  RESULTADO DEL INTERCAMBIO
+           03  WBS-RESULTADO.
+      *-                               ---  ESTADO DE RETORNO
+               05  WBS-ESTADO          PIC  9(02).
+      *-                               ---  CODIGO DE ERROR
+               05  WBS-CODERR          PIC  9(04).
+      *-                               ---  0=NO OK 1=OK
+               05  WBS-FLGRPT          PIC  X(01).
+      *-                               ---  MENSAJE DE SALIDA
+               05  WBS-MENSAJ          PIC  X(60).
+      *-                               ---  NRO CUENTA/TARJETA ASIGNADA
+               05  WBS-NROCTA          PIC  X(20).
+      *-                               ---  MONEDA EFECTIVAMENTE ABIERTA
+               05  WBS-MONEFE          PIC  9(03).
+      *-                               ---  NUMERO DE INTENTOS REALIZADOS
+               05  WBS-NUMINV          PIC  9(02).
+      *-------------------------------------------------------------*
+      *--------------------- FIN ADQWBS -----------------------------*
+      *-------------------------------------------------------------*
