@@ -0,0 +1,29 @@
+      ************************************************************************
+800004*     * 800004 07/28/26 RHM CREACION - TABLA PRODUCTO/MONEDA        **
+      ************************************************************************
+      ***************************************************************
+      **  SISTEMA  : T A R J E T A   D E   C R E D I T O            *
+      **  OBJETIVO : INTERFASE VULCANO                              *
+      **  DESCRIPC.: TABLA DE COMPATIBILIDAD PRODUCTO/MONEDA, USADA *
+      **             PARA VALIDAR WVC-CODMON CONTRA WVC-COD-PRODUCTO*
+      **             ANTES DE INVOCAR VULCANO.                      *
+      **  COPY     : ADQPRMO                                        *
+      **  ACCESO   : INDEXADO POR PRM-CLAVE (PRODUCTO + MONEDA)     *
+      *-------------------------------------------------------------*
+      *-
+       01  ADQPRMO.
+      *-                               ---  CLAVE PRODUCTO + MONEDA
+           03  PRM-CLAVE.
+      *-                               ---  CODIGO DE PRODUCTO
+               05  PRM-COD-PRODUCTO    PIC  9(03).
+      *-                               ---  CODIGO DE MONEDA
+               05  PRM-CODMON          PIC  9(03).
+      *-                               ---  INDICADOR DE COMPATIBILIDAD
+           03  PRM-ESTADO          PIC  X(01).
+               88  PRM-PERMITIDO   VALUE  'S'.
+               88  PRM-NO-PERMITIDO VALUE 'N'.
+      *-                               ---
+           03  PRM-FILLER          PIC  X(10).
+      *-------------------------------------------------------------*
+      *--------------------- FIN ADQPRMO -----------------------------*
+      *-------------------------------------------------------------*
