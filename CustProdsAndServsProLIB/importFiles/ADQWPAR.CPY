@@ -0,0 +1,25 @@
+      ************************************************************************
+800010*     * 800010 08/08/26 RHM CREACION - PARAMETROS OPERATIVOS WVC    **
+      ************************************************************************
+      ***************************************************************
+      **  SISTEMA  : T A R J E T A   D E   C R E D I T O            *
+      **  OBJETIVO : INTERFASE VULCANO                              *
+      **  DESCRIPC.: REGISTRO UNICO DE PARAMETROS OPERATIVOS DE LA   *
+      **             INTERFASE VULCANO, LEIDO UNA SOLA VEZ POR       *
+      **             TCW0WVC AL PRIMER LLAMADO DE CADA EJECUCION,    *
+      **             PARA QUE OPERACIONES PUEDA AJUSTAR EL TOPE DE   *
+      **             REINTENTOS SIN NECESIDAD DE RECOMPILAR. SI EL   *
+      **             ARCHIVO NO EXISTE SE MANTIENE EL VALOR POR      *
+      **             DEFECTO COMPILADO EN TCW0WVC.                   *
+      **  COPY     : ADQWPAR                                        *
+      **  ACCESO   : SECUENCIAL, UN UNICO REGISTRO DE CONTROL        *
+      *-------------------------------------------------------------*
+      *-
+       01  ADQWPAR.
+      *-                               ---  MAXIMO DE REINTENTOS WVC
+           03  PAR-MAX-REINTENTOS  PIC  9(02).
+      *-                               ---
+           03  PAR-FILLER          PIC  X(18).
+      *-------------------------------------------------------------*
+      *--------------------- FIN ADQWPAR -----------------------------*
+      *-------------------------------------------------------------*
