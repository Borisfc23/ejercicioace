@@ -0,0 +1,36 @@
+      ************************************************************************
+800006*     * 800006 08/03/26 RHM CREACION - MAESTRO LOCAL DE AFILIACIONES**
+      ************************************************************************
+      ***************************************************************
+      **  SISTEMA  : T A R J E T A   D E   C R E D I T O            *
+      **  OBJETIVO : INTERFASE VULCANO                              *
+      **  DESCRIPC.: MAESTRO LOCAL DE AFILIACIONES A CTA SUELDO, USADO *
+      **             PARA EVITAR ENVIAR A VULCANO UNA SOLICITUD DE   *
+      **             AFILIACION DUPLICADA PARA EL MISMO CLIENTE Y    *
+      **             PRODUCTO.                                      *
+      **  COPY     : ADQAFIL                                        *
+      **  ACCESO   : INDEXADO POR AFI-CLAVE (COD-UNICO + PRODUCTO)   *
+      *-------------------------------------------------------------*
+      *-
+       01  ADQAFIL.
+      *-                               ---  CLAVE CODIGO UNICO + PRODUCTO
+           03  AFI-CLAVE.
+      *-                               ---  CODIGO UNICO DEL CLIENTE
+               05  AFI-COD-UNICO       PIC  9(10).
+      *-                               ---  CODIGO DE PRODUCTO
+               05  AFI-COD-PRODUCTO    PIC  9(03).
+      *-                               ---  ESTADO DE LA AFILIACION
+           03  AFI-ESTADO          PIC  X(01).
+               88  AFI-VIGENTE     VALUE  'V'.
+               88  AFI-ANULADO     VALUE  'A'.
+      *-                               ---  NRO CUENTA/TARJETA AFILIADA
+           03  AFI-NROCTA          PIC  X(20).
+      *-                               ---  MONEDA DE LA AFILIACION
+           03  AFI-CODMON          PIC  9(03).
+      *-                               ---  FECHA DE AFILIACION
+           03  AFI-FECHA-AFIL      PIC  X(06).
+      *-                               ---
+           03  AFI-FILLER          PIC  X(10).
+      *-------------------------------------------------------------*
+      *--------------------- FIN ADQAFIL -----------------------------*
+      *-------------------------------------------------------------*
