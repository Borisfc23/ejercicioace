@@ -0,0 +1,26 @@
+      ************************************************************************
+800002*     * 800002 07/23/26 RHM CREACION - MAESTRO LOCAL DE EMPLEADORES  **
+      ************************************************************************
+      ***************************************************************
+      **  SISTEMA  : T A R J E T A   D E   C R E D I T O            *
+      **  OBJETIVO : INTERFASE VULCANO                              *
+      **  DESCRIPC.: MAESTRO LOCAL DE EMPLEADORES (RUC) USADO PARA  *
+      **             PRE-VALIDAR WVC-RUC ANTES DE INVOCAR VULCANO.  *
+      **  COPY     : ADQEMPM                                        *
+      **  ACCESO   : INDEXADO POR EMP-RUC                           *
+      *-------------------------------------------------------------*
+      *-
+       01  ADQEMPM.
+      *-                               ---  RUC DEL EMPLEADOR (CLAVE)
+           03  EMP-RUC             PIC  9(11).
+      *-                               ---  RAZON SOCIAL DEL EMPLEADOR
+           03  EMP-RAZON-SOCIAL    PIC  X(40).
+      *-                               ---  ESTADO DEL EMPLEADOR
+           03  EMP-ESTADO          PIC  X(01).
+               88  EMP-ACTIVO      VALUE  'A'.
+               88  EMP-INACTIVO    VALUE  'I'.
+      *-                               ---
+           03  EMP-FILLER          PIC  X(20).
+      *-------------------------------------------------------------*
+      *--------------------- FIN ADQEMPM -----------------------------*
+      *-------------------------------------------------------------*
