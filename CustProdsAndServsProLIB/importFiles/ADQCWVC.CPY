@@ -1,4 +1,9 @@
 ************************************************************************
+800009*     * 800009 08/08/26 RHM CONTINUACION MSGERR EN WVC-RET-FILLER**
+800008*     * 800008 08/06/26 RHM NRO CUENTA/TARJETA EN WVC-OUT-FILLER **
+800006*     * 800006 08/03/26 RHM VALIDACION AFILIACION DUPLICADA      **
+800004*     * 800004 07/28/26 RHM VALIDACION MONEDA VS PRODUCTO        **
+800002*     * 800002 07/23/26 RHM VALIDACION RUC EMPLEADOR LOCAL       **
 *     * 700865 06/03/17 JMCG VALIDAR RUC EMPLEADOR Y MONEDA           **
 120112* FO4101 12/01/12 JMCG REQ. 27695. VALIDACION CODIGO UNICO CLIENT*
 ************************************************************************
@@ -52,15 +57,28 @@
                05  WVC-RET-ESTADO      PIC  9(02).                      00001230
                    88  WVC-OK          VALUE  00.                       00001230
                    88  WVC-WARNING     VALUE  10.                       00001230
+800006             88  WVC-DUPLICADO   VALUE  15.
                    88  WVC-ERR         VALUE  20.                       00001230
                    88  WVC-ERR-CICS    VALUE  80.                       00001230
                    88  WVC-ERR-DB2     VALUE  90.                       00001230
       *-                               ---  CODIGO DE ERROR             00001280
                05  WVC-RET-CODERR      PIC  9(04).                      00001230
+800002*-                               ---  RUC DE EMPLEADOR NO EXISTE EN
+800002*-                                     MAESTRO LOCAL (WVC-ERR)
+800002             88  WVC-CODERR-RUC-NOENC     VALUE  9001.
+800004*-                               ---  MONEDA NO PERMITIDA PARA EL
+800004*-                                     PRODUCTO SOLICITADO (WVC-ERR)
+800004             88  WVC-CODERR-MON-PROD      VALUE  9002.
+800006*-                               ---  CLIENTE YA AFILIADO A CTA
+800006*-                                     SUELDO (WVC-DUPLICADO)
+800006             88  WVC-CODERR-YA-AFILIADO   VALUE  9003.
       *-                               ---  MENSAJE DE ERROR            00001280
                05  WVC-RET-MSGERR      PIC  X(60).                      00001230
       *-                               ---                              00001280
-               05  WVC-RET-FILLER      PIC  X(20).                      00001230
+800009*-                               ---  CONTINUACION DE MSGERR (DETALLE
+800009*-                                     DE RECHAZO SIN TRUNCAR)
+800009         05  WVC-RET-MSGERR2     PIC  X(20).
+800009*        05  WVC-RET-FILLER      PIC  X(20).                      00001230
       *-                               ---                              00001280
       *-------------------------------------------------------------    00001280
            03  WVC-OUTPUT.                                              00001200
@@ -68,8 +86,13 @@
                05  WVC-OUT-FLGRPT      PIC  X(01).                      00001230
       *-                               ---  MENSAJE DE ERROR            00001280
                05  WVC-OUT-MENSAJ      PIC  X(60).
+800008*-                               ---  NRO CUENTA/TARJETA ASIGNADA
+800008         05  WVC-OUT-NROCTA      PIC  X(20).
+800008*-                               ---  MONEDA EFECTIVAMENTE ABIERTA
+800008         05  WVC-OUT-MONEFE      PIC  9(03).
       *-
-               05  WVC-OUT-FILLER      PIC  X(849).                     00001230
+800008         05  WVC-OUT-FILLER      PIC  X(826).                     00001230
+800008*        05  WVC-OUT-FILLER      PIC  X(849).                     00001230
       *-                                                                00001390
       *-------------------------------------------------------------*   00003170
       *--071----------------- FIN ADQCWVC---------------------------*   00003170
