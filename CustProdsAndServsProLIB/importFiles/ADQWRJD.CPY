@@ -0,0 +1,45 @@
+      ************************************************************************
+800009*     * 800009 08/08/26 RHM CREACION - DETALLE DE RECHAZO WVC       **
+      ************************************************************************
+      ***************************************************************
+      **  SISTEMA  : T A R J E T A   D E   C R E D I T O            *
+      **  OBJETIVO : INTERFASE VULCANO                              *
+      **  DESCRIPC.: DETALLE DE RECHAZO DE UN INTERCAMBIO WVC CUANDO *
+      **             WVC-TLD-ERR O WVC-RET-ESTADO INDICA WVC-ERR /   *
+      **             WVC-ERR-DB2, PARA CONSULTA POSTERIOR DE BACK    *
+      **             OFFICE SIN DEPENDER DEL COMMAREA. UN REGISTRO   *
+      **             POR CADA INTENTO RECHAZADO.                    *
+      **  COPY     : ADQWRJD                                        *
+      **  ACCESO   : SECUENCIAL (IGUAL QUE ADQWAUD); WRJ-CLAVE       *
+      **             IDENTIFICA EL RECHAZO, NO ES CLAVE DE ACCESO    *
+      *-------------------------------------------------------------*
+      *-
+       01  ADQWRJD.
+      *-                               ---  CLAVE DE RECHAZO
+           03  WRJ-CLAVE.
+      *-                               ---  CODIGO UNICO DEL CLIENTE
+               05  WRJ-COD-UNICO       PIC  9(10).
+      *-                               ---  FECHA DE LA LLAMADA
+               05  WRJ-FECHA           PIC  X(06).
+      *-                               ---  HORA DE LA LLAMADA
+               05  WRJ-HORA            PIC  X(06).
+      *-                               ---  CODIGO DE PRODUCTO
+           03  WRJ-COD-PRODUCTO    PIC  9(03).
+      *-                               ---  USUARIO FUNCIONAL
+           03  WRJ-USRFUN          PIC  X(08).
+      *-                               ---  ORIGEN/CANAL
+           03  WRJ-ORIGEN          PIC  X(03).
+      *-                               ---  NUMERO DE INVOCACION
+           03  WRJ-NUMINV          PIC  9(02).
+      *-                               ---  INDICADOR TOLD
+           03  WRJ-TOLD            PIC  9(04).
+      *-                               ---  ESTADO DE RETORNO
+           03  WRJ-ESTADO          PIC  9(02).
+      *-                               ---  CODIGO DE ERROR
+           03  WRJ-CODERR          PIC  9(04).
+      *-                               ---  MOTIVO DE RECHAZO COMPLETO
+      *-                                     (WVC-RET-MSGERR + MSGERR2)
+           03  WRJ-MOTIVO          PIC  X(80).
+      *-------------------------------------------------------------*
+      *--------------------- FIN ADQWRJD -----------------------------*
+      *-------------------------------------------------------------*
