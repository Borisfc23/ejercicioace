@@ -0,0 +1,24 @@
+      ************************************************************************
+800003*     * 800003 07/27/26 RHM CREACION - REGISTRO ENTRADA BATCH WVC   **
+      ************************************************************************
+      ***************************************************************
+      **  SISTEMA  : T A R J E T A   D E   C R E D I T O            *
+      **  OBJETIVO : INTERFASE VULCANO                              *
+      **  DESCRIPC.: REGISTRO DE ENTRADA PARA LA CARGA MASIVA DE    *
+      **             SOLICITUDES DE AFILIACION A CTA SUELDO (UN     *
+      **             REGISTRO POR EMPLEADO A AFILIAR).               *
+      **  COPY     : ADQWBE                                         *
+      *-------------------------------------------------------------*
+      *-
+       01  ADQWBE.
+      *-                               ---  CODIGO UNICO DEL CLIENTE
+           03  WBE-COD-UNICO       PIC  9(10).
+      *-                               ---  CODIGO DE PRODUCTO
+           03  WBE-COD-PRODUCTO    PIC  9(03).
+      *-                               ---  RUC DE EMPLEADOR
+           03  WBE-RUC             PIC  9(11).
+      *-                               ---  CODIGO MONEDA A APERTURAR
+           03  WBE-CODMON          PIC  9(03).
+      *-------------------------------------------------------------*
+      *--------------------- FIN ADQWBE -----------------------------*
+      *-------------------------------------------------------------*
