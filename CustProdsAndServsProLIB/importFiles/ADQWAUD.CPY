@@ -0,0 +1,64 @@
+      ************************************************************************
+800001*     * 800001 07/21/26 RHM CREACION - BITACORA AUDITORIA ADQCWVC    **
+      ************************************************************************
+      ***************************************************************
+      **  SISTEMA  : T A R J E T A   D E   C R E D I T O            *
+      **  OBJETIVO : INTERFASE VULCANO                              *
+      **  DESCRIPC.: REGISTRO DE BITACORA DE AUDITORIA DE CADA      *
+      **             INTERCAMBIO WVC-HEADER/WVC-INPUT/WVC-RETURN/   *
+      **             WVC-OUTPUT CONTRA VULCANO. UN REGISTRO POR     *
+      **             WVC-HDR-NUMINV.                                *
+      **  COPY     : ADQWAUD                                        *
+      *-------------------------------------------------------------*
+      *-
+       01  ADQWAUD.
+      *-------------------------------------------------------------
+           03  WAU-CLAVE.
+      *-                               ---  FECHA DE LA LLAMADA
+               05  WAU-FECHA           PIC  X(06).
+      *-                               ---  HORA DE LA LLAMADA
+               05  WAU-HORA            PIC  X(06).
+      *-                               ---  CODIGO UNICO DEL CLIENTE
+               05  WAU-COD-UNICO       PIC  9(10).
+      *-                               ---  NUMERO DE INVOCACION
+               05  WAU-NUMINV          PIC  9(02).
+      *-------------------------------------------------------------
+           03  WAU-HEADER.
+      *-                               ---  USUARIO FUNCIONAL
+               05  WAU-USRFUN          PIC  X(08).
+      *-                               ---  ORIGEN/CANAL
+               05  WAU-ORIGEN          PIC  X(03).
+      *-                               ---  PROGRAMA INVOCADO
+               05  WAU-PGMINV          PIC  X(08).
+      *-------------------------------------------------------------
+           03  WAU-INPUT.
+      *-                               ---  CODIGO DE PRODUCTO
+               05  WAU-COD-PRODUCTO    PIC  9(03).
+      *-                               ---  RUC DE EMPLEADOR
+               05  WAU-RUC             PIC  9(11).
+      *-                               ---  CODIGO MONEDA SOLICITADA
+               05  WAU-CODMON          PIC  9(03).
+      *-------------------------------------------------------------
+           03  WAU-RETORNO.
+      *-                               ---  INDICADOR TOLD
+               05  WAU-TOLD            PIC  9(04).
+      *-                               ---  ESTADO DE RETORNO
+               05  WAU-ESTADO          PIC  9(02).
+      *-                               ---  CODIGO DE ERROR
+               05  WAU-CODERR          PIC  9(04).
+      *-                               ---  MENSAJE DE ERROR (COMPLETO)
+               05  WAU-MSGERR          PIC  X(60).
+               05  WAU-MSGERR2         PIC  X(20).
+      *-------------------------------------------------------------
+           03  WAU-SALIDA.
+      *-                               ---  0=NO OK 1=OK
+               05  WAU-FLGRPT          PIC  X(01).
+      *-                               ---  MENSAJE DE SALIDA
+               05  WAU-MENSAJ          PIC  X(60).
+      *-                               ---  NRO CUENTA/TARJETA ASIGNADA
+               05  WAU-NROCTA          PIC  X(20).
+      *-                               ---  MONEDA EFECTIVAMENTE ABIERTA
+               05  WAU-MONEFE          PIC  9(03).
+      *-------------------------------------------------------------*
+      *--------------------- FIN ADQWAUD -----------------------------*
+      *-------------------------------------------------------------*
