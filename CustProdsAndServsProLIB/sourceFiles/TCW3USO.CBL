@@ -0,0 +1,295 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    TCW3USO.
+000030 AUTHOR.        RHM - AREA TARJETA DE CREDITO.
+000040 INSTALLATION.  CUST PRODS AND SERVS PRO LIB.
+000050 DATE-WRITTEN.  08/08/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080*  MODIFICACIONES                                          *
+000090*  FECHA    INIC  DESCRIPCION                               *
+000100*  08/08/26 RHM   CREACION. REPORTE MENSUAL DE USO Y TASA   *
+000110*                 DE ERROR DE LA INTERFASE VULCANO, TOTALI- *
+000120*                 ZADO POR WVC-HDR-USRFUN Y WVC-HDR-ORIGEN, *
+000130*                 LEYENDO LA BITACORA DE AUDITORIA ADQWAUD. *
+000140*----------------------------------------------------------*
+000150*  SISTEMA  : T A R J E T A   D E   C R E D I T O           *
+000160*  OBJETIVO : USO MENSUAL Y TASA DE ERROR DE LA INTERFASE   *
+000170*             VULCANO, POR USUARIO FUNCIONAL Y POR ORIGEN   *
+000180*  ENTRADA  : ARCAUDWVC - BITACORA DE AUDITORIA (ADQWAUD)   *
+000190*  SALIDA   : ARCRPTUSO - REPORTE DE USO MENSUAL IMPRESO    *
+000200*----------------------------------------------------------*
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 SPECIAL-NAMES.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT ARCAUDWVC ASSIGN TO AUDWVC
+000270         ORGANIZATION  IS LINE SEQUENTIAL
+000280         FILE STATUS   IS TCW-FS-AUDWVC.
+000290
+000300     SELECT ARCRPTUSO ASSIGN TO RPTUSO
+000310         ORGANIZATION  IS LINE SEQUENTIAL
+000320         FILE STATUS   IS TCW-FS-RPTUSO.
+000330
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  ARCAUDWVC
+000370     RECORDING MODE IS F.
+000380     COPY ADQWAUD.
+000390
+000400 FD  ARCRPTUSO
+000410     RECORDING MODE IS F.
+000420 01  REC-LINEA               PIC X(80).
+000430
+000440 WORKING-STORAGE SECTION.
+000450 01  TCW-INDICADORES-ARCHIVO.
+000460     05  TCW-FS-AUDWVC        PIC X(02).
+000470         88  TCW-OK-AUDWVC           VALUE '00'.
+000475         88  TCW-NOENC-AUDWVC        VALUE '35'.
+000480         88  TCW-FIN-AUDWVC          VALUE '10'.
+000490     05  TCW-FS-RPTUSO        PIC X(02).
+000495         88  TCW-OK-RPTUSO           VALUE '00'.
+000500
+000510 01  TCW-SWITCHES.
+000520     05  TCW-SW-FINARCHIVO   PIC X(01) VALUE SPACE.
+000530         88  TCW-FIN-DE-ARCHIVO     VALUE 'S'.
+000540
+000550 01  TCW-TOTALES-GENERALES.
+000560     05  TCW-TOT-GENERAL     PIC 9(09) COMP VALUE ZERO.
+000570
+000580*----------------------------------------------------------*
+000590*  TABLA DE USO POR USUARIO FUNCIONAL Y ORIGEN (HASTA 100   *
+000600*  COMBINACIONES USRFUN/ORIGEN DISTINTAS)                  *
+000610*----------------------------------------------------------*
+000620 01  TCW-TABLA-USO.
+000630     05  TCW-CANT-USO        PIC 9(04) COMP VALUE ZERO.
+000640     05  TCW-OCU-USO         OCCURS 100 TIMES
+000650                             INDEXED BY TCW-IX-USO.
+000660         10  TCW-USO-USRFUN  PIC X(08).
+000670         10  TCW-USO-ORIGEN  PIC X(03).
+000680         10  TCW-USO-CNT-TOT PIC 9(07) COMP.
+000690         10  TCW-USO-CNT-OK  PIC 9(07) COMP.
+000695         10  TCW-USO-CNT-DUP PIC 9(07) COMP.
+000700         10  TCW-USO-CNT-ERR PIC 9(07) COMP.
+000710
+000720 01  TCW-WK-SUBS.
+000730     05  TCW-WK-ENCONTRADO   PIC X(01).
+000740         88  TCW-USO-ENCONTRADO      VALUE 'S'.
+000745     05  TCW-WK-TABLA-LLENA  PIC X(01) VALUE SPACE.
+000746         88  TCW-USO-TABLA-LLENA      VALUE 'S'.
+000750
+000760 01  TCW-WK-PORCENTAJE.
+000770     05  TCW-WK-TASA-ERR     PIC 9(03)V9(02) COMP-3.
+000780
+000790 01  TCW-LINEAS-REPORTE.
+000800     05  TCW-LIN-TITULO.
+000810         10  FILLER          PIC X(40) VALUE
+000815             'USO MENSUAL VULCANO POR USRFUN/ORIGEN  '.
+000816         10  FILLER          PIC X(40) VALUE SPACE.
+000870     05  TCW-LIN-DET-USO.
+000880         10  TCW-DU-USRFUN   PIC X(08).
+000890         10  FILLER          PIC X(02) VALUE SPACE.
+000900         10  TCW-DU-ORIGEN   PIC X(03).
+000910         10  FILLER          PIC X(02) VALUE SPACE.
+000920         10  TCW-DU-CNT-TOT  PIC ZZZ,ZZ9.
+000930         10  FILLER          PIC X(02) VALUE SPACE.
+000940         10  TCW-DU-CNT-OK   PIC ZZZ,ZZ9.
+000945         10  FILLER          PIC X(02) VALUE SPACE.
+000946         10  TCW-DU-CNT-DUP  PIC ZZZ,ZZ9.
+000950         10  FILLER          PIC X(02) VALUE SPACE.
+000960         10  TCW-DU-CNT-ERR  PIC ZZZ,ZZ9.
+000970         10  FILLER          PIC X(02) VALUE SPACE.
+000980         10  TCW-DU-TASA     PIC ZZ9,99.
+000990         10  FILLER          PIC X(01) VALUE '%'.
+001000     05  TCW-LIN-DET-TOTAL.
+001010         10  FILLER          PIC X(20) VALUE
+001015             'TOTAL GENERAL      '.
+001020         10  TCW-DT-CANT     PIC ZZZ,ZZZ,ZZ9.
+001030
+001040 PROCEDURE DIVISION.
+001050*----------------------------------------------------------*
+001060*  0000-MAINLINE                                            *
+001070*----------------------------------------------------------*
+001080 0000-MAINLINE SECTION.
+001090     PERFORM 1000-INICIAL
+001100         THRU 1000-INICIAL-EXIT
+001110     PERFORM 2000-ACUMULAR-UN-REGISTRO
+001120         THRU 2000-ACUMULAR-UN-REGISTRO-EXIT
+001130             UNTIL TCW-FIN-DE-ARCHIVO
+001140     PERFORM 8000-IMPRIMIR-REPORTE
+001150         THRU 8000-IMPRIMIR-REPORTE-EXIT
+001160     PERFORM 9000-FINAL
+001170         THRU 9000-FINAL-EXIT
+001180     GOBACK
+001190     .
+001200 0000-MAINLINE-EXIT.
+001210     EXIT.
+001220
+001230 1000-INICIAL SECTION.
+001240     OPEN INPUT  ARCAUDWVC
+001241     IF TCW-NOENC-AUDWVC
+001242         SET  TCW-FIN-DE-ARCHIVO TO TRUE
+001243     ELSE
+001244         IF NOT TCW-OK-AUDWVC
+001245             DISPLAY 'TCW3USO - ERROR AL ABRIR ARCAUDWVC - STATUS'
+001246                 TCW-FS-AUDWVC
+001247             GOBACK
+001248         END-IF
+001249     END-IF
+001250     OPEN OUTPUT ARCRPTUSO
+001251     IF NOT TCW-OK-RPTUSO
+001252         DISPLAY 'TCW3USO - ERROR AL ABRIR ARCRPTUSO - STATUS '
+001253             TCW-FS-RPTUSO
+001254         GOBACK
+001255     END-IF
+001256     IF NOT TCW-FIN-DE-ARCHIVO
+001260         PERFORM 2100-LEER-AUDITORIA
+001270             THRU 2100-LEER-AUDITORIA-EXIT
+001275     END-IF
+001280     .
+001290 1000-INICIAL-EXIT.
+001300     EXIT.
+001310
+001320*----------------------------------------------------------*
+001330*  2000-ACUMULAR-UN-REGISTRO - SUMA EL REGISTRO DE BITACORA *
+001340*                              A LA COMBINACION USRFUN/     *
+001350*                              ORIGEN QUE LE CORRESPONDE     *
+001360*----------------------------------------------------------*
+001370 2000-ACUMULAR-UN-REGISTRO SECTION.
+001380     ADD 1 TO TCW-TOT-GENERAL
+001390     PERFORM 2200-ACUMULAR-USO
+001400         THRU 2200-ACUMULAR-USO-EXIT
+001410     PERFORM 2100-LEER-AUDITORIA
+001420         THRU 2100-LEER-AUDITORIA-EXIT
+001430     .
+001440 2000-ACUMULAR-UN-REGISTRO-EXIT.
+001450     EXIT.
+001460
+001470 2100-LEER-AUDITORIA SECTION.
+001480     READ ARCAUDWVC
+001490         AT END
+001500             SET  TCW-FIN-DE-ARCHIVO TO TRUE
+001510     END-READ
+001520     .
+001530 2100-LEER-AUDITORIA-EXIT.
+001540     EXIT.
+001550
+001560*----------------------------------------------------------*
+001570*  2200-ACUMULAR-USO - BUSCA LA COMBINACION USRFUN/ORIGEN   *
+001580*                      EN LA TABLA Y SUMA UNO; SI NO EXISTE *
+001590*                      LA AGREGA AL FINAL DE LA TABLA        *
+001600*----------------------------------------------------------*
+001610 2200-ACUMULAR-USO SECTION.
+001620     MOVE 'N' TO TCW-WK-ENCONTRADO
+001630     SET  TCW-IX-USO TO 1
+001640     PERFORM 2210-BUSCAR-UN-USO
+001650         THRU 2210-BUSCAR-UN-USO-EXIT
+001660             VARYING TCW-IX-USO FROM 1 BY 1
+001670             UNTIL TCW-IX-USO > TCW-CANT-USO
+001680                OR TCW-USO-ENCONTRADO
+001690     IF NOT TCW-USO-ENCONTRADO
+001691         IF TCW-CANT-USO < 100
+001710             ADD 1 TO TCW-CANT-USO
+001720             SET  TCW-IX-USO TO TCW-CANT-USO
+001730             MOVE WAU-USRFUN TO TCW-USO-USRFUN(TCW-IX-USO)
+001740             MOVE WAU-ORIGEN TO TCW-USO-ORIGEN(TCW-IX-USO)
+001750             MOVE ZERO       TO TCW-USO-CNT-TOT(TCW-IX-USO)
+001760             MOVE ZERO       TO TCW-USO-CNT-OK(TCW-IX-USO)
+001765             MOVE ZERO       TO TCW-USO-CNT-DUP(TCW-IX-USO)
+001770             MOVE ZERO       TO TCW-USO-CNT-ERR(TCW-IX-USO)
+001780             PERFORM 2220-SUMAR-UN-REGISTRO
+001790                 THRU 2220-SUMAR-UN-REGISTRO-EXIT
+001795         ELSE
+001796             IF NOT TCW-USO-TABLA-LLENA
+001797                 DISPLAY 'TCW3USO - TABLA DE USRFUN/ORIGEN LLENA '
+001798                     '(100) - EL DETALLE DE USO YA NO ES '
+001799                     'COMPLETO ESTE MES'
+001800                 SET TCW-USO-TABLA-LLENA TO TRUE
+001801             END-IF
+001802         END-IF
+001803     END-IF
+001810     .
+001820 2200-ACUMULAR-USO-EXIT.
+001830     EXIT.
+001840
+001850 2210-BUSCAR-UN-USO SECTION.
+001860     IF TCW-USO-USRFUN(TCW-IX-USO) = WAU-USRFUN
+001870        AND TCW-USO-ORIGEN(TCW-IX-USO) = WAU-ORIGEN
+001880         SET  TCW-USO-ENCONTRADO TO TRUE
+001890         PERFORM 2220-SUMAR-UN-REGISTRO
+001900             THRU 2220-SUMAR-UN-REGISTRO-EXIT
+001910     END-IF
+001920     .
+001930 2210-BUSCAR-UN-USO-EXIT.
+001940     EXIT.
+001950
+001960*----------------------------------------------------------*
+001970*  2220-SUMAR-UN-REGISTRO - ACTUALIZA LOS CONTADORES DE LA  *
+001980*                           OCURRENCIA DE LA TABLA DE USO    *
+001990*                           APUNTADA POR TCW-IX-USO          *
+002000*----------------------------------------------------------*
+002010 2220-SUMAR-UN-REGISTRO SECTION.
+002020     ADD 1 TO TCW-USO-CNT-TOT(TCW-IX-USO)
+002030     EVALUATE TRUE
+002032         WHEN WAU-ESTADO = 00 OR WAU-ESTADO = 10
+002034             ADD 1 TO TCW-USO-CNT-OK(TCW-IX-USO)
+002036         WHEN WAU-ESTADO = 15
+002038             ADD 1 TO TCW-USO-CNT-DUP(TCW-IX-USO)
+002060         WHEN OTHER
+002062             ADD 1 TO TCW-USO-CNT-ERR(TCW-IX-USO)
+002070     END-EVALUATE
+002080     .
+002090 2220-SUMAR-UN-REGISTRO-EXIT.
+002100     EXIT.
+002110
+002120*----------------------------------------------------------*
+002130*  8000-IMPRIMIR-REPORTE - EMITE UNA LINEA POR COMBINACION  *
+002140*                          USRFUN/ORIGEN CON SU TASA DE     *
+002150*                          ERROR Y EL TOTAL GENERAL         *
+002160*----------------------------------------------------------*
+002170 8000-IMPRIMIR-REPORTE SECTION.
+002180     WRITE REC-LINEA FROM TCW-LIN-TITULO
+002190     MOVE SPACE TO REC-LINEA
+002200     WRITE REC-LINEA
+002210
+002220     PERFORM 8100-IMPRIMIR-UN-USO
+002230         THRU 8100-IMPRIMIR-UN-USO-EXIT
+002240             VARYING TCW-IX-USO FROM 1 BY 1
+002250             UNTIL TCW-IX-USO > TCW-CANT-USO
+002260
+002270     MOVE SPACE TO REC-LINEA
+002280     WRITE REC-LINEA
+002290     MOVE TCW-TOT-GENERAL TO TCW-DT-CANT
+002300     WRITE REC-LINEA FROM TCW-LIN-DET-TOTAL
+002310     .
+002320 8000-IMPRIMIR-REPORTE-EXIT.
+002330     EXIT.
+002340
+002350 8100-IMPRIMIR-UN-USO SECTION.
+002360     MOVE TCW-USO-USRFUN(TCW-IX-USO)   TO TCW-DU-USRFUN
+002370     MOVE TCW-USO-ORIGEN(TCW-IX-USO)   TO TCW-DU-ORIGEN
+002380     MOVE TCW-USO-CNT-TOT(TCW-IX-USO)  TO TCW-DU-CNT-TOT
+002390     MOVE TCW-USO-CNT-OK(TCW-IX-USO)   TO TCW-DU-CNT-OK
+002395     MOVE TCW-USO-CNT-DUP(TCW-IX-USO)  TO TCW-DU-CNT-DUP
+002400     MOVE TCW-USO-CNT-ERR(TCW-IX-USO)  TO TCW-DU-CNT-ERR
+002410     IF TCW-USO-CNT-TOT(TCW-IX-USO) > ZERO
+002420         COMPUTE TCW-WK-TASA-ERR ROUNDED =
+002430             TCW-USO-CNT-ERR(TCW-IX-USO) * 100 /
+002440             TCW-USO-CNT-TOT(TCW-IX-USO)
+002450     ELSE
+002460         MOVE ZERO TO TCW-WK-TASA-ERR
+002470     END-IF
+002480     MOVE TCW-WK-TASA-ERR TO TCW-DU-TASA
+002490     WRITE REC-LINEA FROM TCW-LIN-DET-USO
+002500     .
+002510 8100-IMPRIMIR-UN-USO-EXIT.
+002520     EXIT.
+002530
+002540 9000-FINAL SECTION.
+002550     IF NOT TCW-NOENC-AUDWVC
+002555         CLOSE ARCAUDWVC
+002556     END-IF
+002560     CLOSE ARCRPTUSO
+002570     .
+002580 9000-FINAL-EXIT.
+002590     EXIT.
