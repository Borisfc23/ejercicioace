@@ -0,0 +1,191 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    TCW1BAT.
+000030 AUTHOR.        RHM - AREA TARJETA DE CREDITO.
+000040 INSTALLATION.  CUST PRODS AND SERVS PRO LIB.
+000050 DATE-WRITTEN.  27/07/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080*  MODIFICACIONES                                          *
+000090*  FECHA    INIC  DESCRIPCION                               *
+000100*  27/07/26 RHM   CREACION. CARGA MASIVA DE SOLICITUDES DE  *
+000110*                 AFILIACION A CTA SUELDO (PAYROLL), UN     *
+000120*                 REGISTRO POR EMPLEADO, REUTILIZANDO EL    *
+000130*                 DRIVER TCW0WVC PARA CADA SOLICITUD.       *
+000140*----------------------------------------------------------*
+000150*  SISTEMA  : T A R J E T A   D E   C R E D I T O           *
+000160*  OBJETIVO : CARGA MASIVA DE AFILIACIONES A VULCANO        *
+000170*  ENTRADA  : ARCENTBAT - UN REGISTRO ADQWBE POR EMPLEADO   *
+000180*  SALIDA   : ARCSALBAT - UN REGISTRO ADQWBS POR EMPLEADO   *
+000190*----------------------------------------------------------*
+000200 ENVIRONMENT DIVISION.
+000210 CONFIGURATION SECTION.
+000220 SPECIAL-NAMES.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT ARCENTBAT ASSIGN TO ENTBAT
+000270         ORGANIZATION  IS LINE SEQUENTIAL
+000280         FILE STATUS   IS TCW-FS-ENTBAT.
+000290
+000300     SELECT ARCSALBAT ASSIGN TO SALBAT
+000310         ORGANIZATION  IS LINE SEQUENTIAL
+000320         FILE STATUS   IS TCW-FS-SALBAT.
+000330
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  ARCENTBAT
+000370     RECORDING MODE IS F.
+000380     COPY ADQWBE.
+000390
+000400 FD  ARCSALBAT
+000410     RECORDING MODE IS F.
+000420     COPY ADQWBS.
+000430
+000440 WORKING-STORAGE SECTION.
+000450 01  TCW-INDICADORES-ARCHIVO.
+000460     05  TCW-FS-ENTBAT        PIC X(02).
+000470         88  TCW-OK-ENTBAT           VALUE '00'.
+000480         88  TCW-FIN-ENTBAT          VALUE '10'.
+000490     05  TCW-FS-SALBAT        PIC X(02).
+000500         88  TCW-OK-SALBAT           VALUE '00'.
+000510
+000520 01  TCW-SWITCHES.
+000530     05  TCW-SW-FINARCHIVO   PIC X(01) VALUE SPACE.
+000540         88  TCW-FIN-DE-ARCHIVO     VALUE 'S'.
+000550
+000560 01  TCW-CONTADORES.
+000570     05  TCW-CNT-LEIDOS      PIC 9(07) COMP VALUE ZERO.
+000580     05  TCW-CNT-OK          PIC 9(07) COMP VALUE ZERO.
+000590     05  TCW-CNT-RECHAZADOS  PIC 9(07) COMP VALUE ZERO.
+000600
+000605 01  TCW-FECHA-HORA-HOY.
+000606     05  TCW-FECHA-HOY       PIC 9(06).
+000607     05  TCW-HORA-HOY        PIC 9(08).
+000608
+000610 01  TCW-PARM-CABECERA.
+000620     05  TCW-USRFUN-BATCH    PIC X(08) VALUE 'BATCHPAY'.
+000630     05  TCW-ORIGEN-BATCH    PIC X(03) VALUE 'BAT'.
+000640     05  TCW-PGMINV-BATCH    PIC X(08) VALUE 'VULCANO1'.
+000650
+000655     COPY ADQCWVC.
+000656
+000660 LINKAGE SECTION.
+000670
+000680 PROCEDURE DIVISION.
+000690*----------------------------------------------------------*
+000700*  0000-MAINLINE                                            *
+000710*----------------------------------------------------------*
+000720 0000-MAINLINE SECTION.
+000730     PERFORM 1000-INICIAL
+000740         THRU 1000-INICIAL-EXIT
+000750     PERFORM 2000-PROCESAR-UN-REGISTRO
+000760         THRU 2000-PROCESAR-UN-REGISTRO-EXIT
+000770             UNTIL TCW-FIN-DE-ARCHIVO
+000780     PERFORM 9000-FINAL
+000790         THRU 9000-FINAL-EXIT
+000800     GOBACK
+000810     .
+000820 0000-MAINLINE-EXIT.
+000830     EXIT.
+000840
+000850*----------------------------------------------------------*
+000860*  1000-INICIAL - ABRE ARCHIVOS Y LEE EL PRIMER REGISTRO    *
+000870*----------------------------------------------------------*
+000880 1000-INICIAL SECTION.
+000890     OPEN INPUT  ARCENTBAT
+000891     IF NOT TCW-OK-ENTBAT
+000892         DISPLAY 'TCW1BAT - ERROR AL ABRIR ARCENTBAT - STATUS '
+000893             TCW-FS-ENTBAT
+000894         GOBACK
+000895     END-IF
+000900     OPEN OUTPUT ARCSALBAT
+000901     IF NOT TCW-OK-SALBAT
+000902         DISPLAY 'TCW1BAT - ERROR AL ABRIR ARCSALBAT - STATUS '
+000903             TCW-FS-SALBAT
+000904         GOBACK
+000905     END-IF
+000910     PERFORM 2100-LEER-ENTRADA
+000920         THRU 2100-LEER-ENTRADA-EXIT
+000930     .
+000940 1000-INICIAL-EXIT.
+000950     EXIT.
+000960
+000970*----------------------------------------------------------*
+000980*  2000-PROCESAR-UN-REGISTRO - ARMA UN ADQCWVC A PARTIR DEL *
+000990*                              REGISTRO DE ENTRADA, INVOCA  *
+001000*                              TCW0WVC Y GRABA LA SALIDA    *
+001010*----------------------------------------------------------*
+001020 2000-PROCESAR-UN-REGISTRO SECTION.
+001030     ADD 1 TO TCW-CNT-LEIDOS
+001040     PERFORM 2200-ARMAR-COMMAREA
+001050         THRU 2200-ARMAR-COMMAREA-EXIT
+001060     CALL 'TCW0WVC' USING ADQCWVC
+001070     PERFORM 2300-ARMAR-SALIDA
+001080         THRU 2300-ARMAR-SALIDA-EXIT
+001090     WRITE ADQWBS
+001100     IF WVC-OK
+001110         ADD 1 TO TCW-CNT-OK
+001120     ELSE
+001130         ADD 1 TO TCW-CNT-RECHAZADOS
+001140     END-IF
+001150     PERFORM 2100-LEER-ENTRADA
+001160         THRU 2100-LEER-ENTRADA-EXIT
+001170     .
+001180 2000-PROCESAR-UN-REGISTRO-EXIT.
+001190     EXIT.
+001200
+001210 2100-LEER-ENTRADA SECTION.
+001220     READ ARCENTBAT
+001230         AT END
+001240             SET  TCW-FIN-DE-ARCHIVO TO TRUE
+001250     END-READ
+001260     .
+001270 2100-LEER-ENTRADA-EXIT.
+001280     EXIT.
+001290
+001300 2200-ARMAR-COMMAREA SECTION.
+001310     INITIALIZE ADQCWVC
+001315     ACCEPT TCW-FECHA-HOY     FROM DATE
+001320     ACCEPT TCW-HORA-HOY      FROM TIME
+001325     MOVE TCW-FECHA-HOY       TO WVC-HDR-FECHA
+001326     MOVE TCW-HORA-HOY(1:6)   TO WVC-HDR-HORA
+001370     MOVE TCW-USRFUN-BATCH    TO WVC-HDR-USRFUN
+001380     MOVE TCW-ORIGEN-BATCH    TO WVC-HDR-ORIGEN
+001390     MOVE TCW-PGMINV-BATCH    TO WVC-HDR-PGMINV
+001400     MOVE 1                   TO WVC-HDR-NUMINV
+001410     MOVE WBE-COD-UNICO       TO WVC-COD-UNICO
+001420     MOVE WBE-COD-PRODUCTO    TO WVC-COD-PRODUCTO
+001430     MOVE WBE-RUC             TO WVC-RUC
+001440     MOVE WBE-CODMON          TO WVC-CODMON
+001450     .
+001460 2200-ARMAR-COMMAREA-EXIT.
+001470     EXIT.
+001480
+001490 2300-ARMAR-SALIDA SECTION.
+001500     MOVE WBE-COD-UNICO       TO WBS-COD-UNICO
+001510     MOVE WBE-COD-PRODUCTO    TO WBS-COD-PRODUCTO
+001520     MOVE WBE-RUC             TO WBS-RUC
+001530     MOVE WBE-CODMON          TO WBS-CODMON
+001540     MOVE WVC-RET-ESTADO      TO WBS-ESTADO
+001550     MOVE WVC-RET-CODERR      TO WBS-CODERR
+001560     MOVE WVC-OUT-FLGRPT      TO WBS-FLGRPT
+001570     MOVE WVC-OUT-MENSAJ      TO WBS-MENSAJ
+001580     MOVE WVC-OUT-NROCTA      TO WBS-NROCTA
+001590     MOVE WVC-OUT-MONEFE      TO WBS-MONEFE
+001600     MOVE WVC-HDR-NUMINV      TO WBS-NUMINV
+001610     .
+001620 2300-ARMAR-SALIDA-EXIT.
+001630     EXIT.
+001640
+001650*----------------------------------------------------------*
+001660*  9000-FINAL - CIERRA ARCHIVOS E INFORMA EL RESUMEN        *
+001670*----------------------------------------------------------*
+001680 9000-FINAL SECTION.
+001690     CLOSE ARCENTBAT
+001700     CLOSE ARCSALBAT
+001710     DISPLAY 'TCW1BAT - CARGA MASIVA DE AFILIACIONES'
+001720     DISPLAY 'REGISTROS LEIDOS     : ' TCW-CNT-LEIDOS
+001730     DISPLAY 'AFILIACIONES OK      : ' TCW-CNT-OK
+001740     DISPLAY 'AFILIACIONES RECHAZ. : ' TCW-CNT-RECHAZADOS
+001750     .
+001760 9000-FINAL-EXIT.
+001770     EXIT.
