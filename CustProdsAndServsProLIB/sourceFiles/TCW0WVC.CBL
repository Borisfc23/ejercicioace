@@ -0,0 +1,537 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    TCW0WVC.
+000030 AUTHOR.        RHM - AREA TARJETA DE CREDITO.
+000040 INSTALLATION.  CUST PRODS AND SERVS PRO LIB.
+000050 DATE-WRITTEN.  21/07/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080*  MODIFICACIONES                                          *
+000090*  FECHA    INIC  DESCRIPCION                               *
+000100*  21/07/26 RHM   CREACION. DRIVER DE VALIDACION/INVOCACION *
+000110*                 DE LA INTERFASE VULCANO (ADQCWVC).        *
+000120*                 CENTRALIZA LA VALIDACION LOCAL DE RUC,    *
+000130*                 MONEDA/PRODUCTO Y AFILIACION DUPLICADA,   *
+000140*                 EL REINTENTO POR NUMINV, LA BITACORA DE   *
+000150*                 AUDITORIA Y EL DETALLE DE RECHAZO, PARA   *
+000160*                 QUE LA TRANSACCION DE VENTANILLA Y EL     *
+000170*                 DRIVER BATCH (TCW1BAT) USEN UN UNICO      *
+000180*                 CAMINO DE CODIGO.                         *
+000190*----------------------------------------------------------*
+000200*  SISTEMA  : T A R J E T A   D E   C R E D I T O           *
+000210*  OBJETIVO : INTERFASE VULCANO - AFILIACION CTA SUELDO     *
+000220*  LINKAGE  : ADQCWVC (COMMAREA DE LLAMADA)                 *
+000230*----------------------------------------------------------*
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260 SPECIAL-NAMES.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT ARCAUDWVC  ASSIGN TO AUDWVC
+000310         ORGANIZATION  IS LINE SEQUENTIAL
+000320         FILE STATUS   IS TCW-FS-AUDWVC.
+000330
+000340     SELECT ARCRECHWVC ASSIGN TO RCHWVC
+000350         ORGANIZATION  IS LINE SEQUENTIAL
+000360         FILE STATUS   IS TCW-FS-RCHWVC.
+000370
+000380     SELECT ARCEMPLEAD ASSIGN TO EMPLEAD
+000390         ORGANIZATION  IS INDEXED
+000400         ACCESS MODE   IS RANDOM
+000410         RECORD KEY    IS EMP-RUC
+000420         FILE STATUS   IS TCW-FS-EMPLEAD.
+000430
+000440     SELECT ARCPRODMON ASSIGN TO PRODMON
+000450         ORGANIZATION  IS INDEXED
+000460         ACCESS MODE   IS RANDOM
+000470         RECORD KEY    IS PRM-CLAVE
+000480         FILE STATUS   IS TCW-FS-PRODMON.
+000490
+000500     SELECT ARCAFILIAC ASSIGN TO AFILIAC
+000510         ORGANIZATION  IS INDEXED
+000520         ACCESS MODE   IS DYNAMIC
+000530         RECORD KEY    IS AFI-CLAVE
+000540         FILE STATUS   IS TCW-FS-AFILIAC.
+000545
+000546     SELECT ARCPARWVC  ASSIGN TO PARWVC
+000547         ORGANIZATION  IS LINE SEQUENTIAL
+000548         FILE STATUS   IS TCW-FS-PARWVC.
+000550
+000560 DATA DIVISION.
+000570 FILE SECTION.
+000580 FD  ARCAUDWVC
+000590     RECORDING MODE IS F.
+000600     COPY ADQWAUD.
+000610
+000620 FD  ARCRECHWVC
+000630     RECORDING MODE IS F.
+000640     COPY ADQWRJD.
+000650
+000660 FD  ARCEMPLEAD
+000670     RECORDING MODE IS F.
+000680     COPY ADQEMPM.
+000690
+000700 FD  ARCPRODMON
+000710     RECORDING MODE IS F.
+000720     COPY ADQPRMO.
+000730
+000740 FD  ARCAFILIAC
+000750     RECORDING MODE IS F.
+000760     COPY ADQAFIL.
+000765
+000766 FD  ARCPARWVC
+000767     RECORDING MODE IS F.
+000768     COPY ADQWPAR.
+000770
+000780 WORKING-STORAGE SECTION.
+000790*----------------------------------------------------------*
+000800*  INDICADORES DE ESTADO DE ARCHIVO                         *
+000810*----------------------------------------------------------*
+000820 01  TCW-INDICADORES-ARCHIVO.
+000830     05  TCW-FS-AUDWVC        PIC X(02).
+000840         88  TCW-OK-AUDWVC           VALUE '00'.
+000850     05  TCW-FS-RCHWVC        PIC X(02).
+000860         88  TCW-OK-RCHWVC           VALUE '00'.
+000870     05  TCW-FS-EMPLEAD       PIC X(02).
+000880         88  TCW-OK-EMPLEAD          VALUE '00'.
+000890         88  TCW-NOENC-EMPLEAD       VALUE '23'.
+000900     05  TCW-FS-PRODMON       PIC X(02).
+000910         88  TCW-OK-PRODMON          VALUE '00'.
+000920         88  TCW-NOENC-PRODMON       VALUE '23'.
+000930     05  TCW-FS-AFILIAC       PIC X(02).
+000940         88  TCW-OK-AFILIAC          VALUE '00'.
+000950         88  TCW-NOENC-AFILIAC       VALUE '23'.
+000955     05  TCW-FS-PARWVC        PIC X(02).
+000956         88  TCW-OK-PARWVC           VALUE '00'.
+000960
+000970*----------------------------------------------------------*
+000980*  CONTADOR DE REINTENTO (NUMERO DE INVOCACION)             *
+000990*----------------------------------------------------------*
+001000 01  TCW-PARM-REINTENTO.
+001010*-                   ---  MAXIMO DE REINTENTOS A VULCANO. VALOR
+001015*-                        POR DEFECTO; SE SOBRESCRIBE UNA SOLA
+001016*-                        VEZ POR EJECUCION DESDE ARCPARWVC
+001017*-                        (ADQWPAR) SI ESE ARCHIVO EXISTE, PARA
+001018*-                        QUE OPERACIONES LO PUEDA AJUSTAR SIN
+001019*-                        RECOMPILAR.
+001030     05  TCW-MAX-REINTENTOS  PIC 9(02) COMP VALUE 03.
+001040     05  TCW-NUMINV-ACTUAL   PIC 9(02) COMP VALUE ZERO.
+001050
+001060 01  TCW-SWITCHES.
+001070     05  TCW-SW-FINREINTENTO PIC X(01) VALUE SPACE.
+001080         88  TCW-FIN-REINTENTO       VALUE 'S'.
+001090     05  TCW-SW-RECHAZADO    PIC X(01) VALUE SPACE.
+001100         88  TCW-ES-RECHAZO          VALUE 'S'.
+001105     05  TCW-SW-PARAM-LEIDO  PIC X(01) VALUE SPACE.
+001106         88  TCW-PARAM-YA-LEIDO      VALUE 'S'.
+001107     05  TCW-SW-EMPLEAD-ABTO PIC X(01) VALUE SPACE.
+001108         88  TCW-EMPLEAD-ABIERTO     VALUE 'S'.
+001109     05  TCW-SW-PRODMON-ABTO PIC X(01) VALUE SPACE.
+001110         88  TCW-PRODMON-ABIERTO     VALUE 'S'.
+001111     05  TCW-SW-AFILIAC-ABTO PIC X(01) VALUE SPACE.
+001112         88  TCW-AFILIAC-ABIERTO     VALUE 'S'.
+001113     05  TCW-SW-AUDWVC-ABTO  PIC X(01) VALUE SPACE.
+001114         88  TCW-AUDWVC-ABIERTO      VALUE 'S'.
+001115     05  TCW-SW-RCHWVC-ABTO  PIC X(01) VALUE SPACE.
+001116         88  TCW-RCHWVC-ABIERTO      VALUE 'S'.
+001117
+001120 LINKAGE SECTION.
+001130     COPY ADQCWVC.
+001140
+001150 PROCEDURE DIVISION USING ADQCWVC.
+001160*----------------------------------------------------------*
+001170*  0000-MAINLINE                                            *
+001180*----------------------------------------------------------*
+001190 0000-MAINLINE SECTION.
+001200     PERFORM 1000-INICIALIZAR
+001210         THRU 1000-INICIALIZAR-EXIT
+001220     PERFORM 2000-VALIDAR-LOCAL
+001230         THRU 2000-VALIDAR-LOCAL-EXIT
+001240     IF TCW-ES-RECHAZO
+001250         PERFORM 4000-GRABAR-AUDITORIA
+001260             THRU 4000-GRABAR-AUDITORIA-EXIT
+001265         PERFORM 5000-GRABAR-RECHAZO
+001266             THRU 5000-GRABAR-RECHAZO-EXIT
+001267     ELSE
+001270         PERFORM 3000-INVOCAR-VULCANO
+001280             THRU 3000-INVOCAR-VULCANO-EXIT
+001290     END-IF
+001330     PERFORM 6000-ACTUALIZAR-AFILIAC
+001340         THRU 6000-ACTUALIZAR-AFILIAC-EXIT
+001350     GOBACK
+001355     .
+001360 0000-MAINLINE-EXIT.
+001370     EXIT.
+001380
+001390*----------------------------------------------------------*
+001400*  1000-INICIALIZAR - LIMPIA EL RETORNO Y FIJA EL NUMINV    *
+001410*                     DE ARRANQUE                           *
+001420*----------------------------------------------------------*
+001430 1000-INICIALIZAR SECTION.
+001440     MOVE SPACE          TO TCW-SW-FINREINTENTO
+001450     MOVE SPACE          TO TCW-SW-RECHAZADO
+001460     MOVE ZERO           TO WVC-RET-TOLD
+001470     MOVE ZERO           TO WVC-RET-ESTADO
+001480     MOVE ZERO           TO WVC-RET-CODERR
+001490     MOVE SPACE          TO WVC-RET-MSGERR
+001500     MOVE SPACE          TO WVC-RET-MSGERR2
+001510     MOVE SPACE          TO WVC-OUT-FLGRPT
+001520     MOVE SPACE          TO WVC-OUT-MENSAJ
+001530     MOVE SPACE          TO WVC-OUT-NROCTA
+001540     MOVE ZERO           TO WVC-OUT-MONEFE
+001550     IF WVC-HDR-NUMINV = ZERO
+001560         MOVE 1          TO WVC-HDR-NUMINV
+001570     END-IF
+001580     MOVE WVC-HDR-NUMINV TO TCW-NUMINV-ACTUAL
+001585     IF NOT TCW-PARAM-YA-LEIDO
+001586         PERFORM 1050-LEER-PARAMETROS
+001587             THRU 1050-LEER-PARAMETROS-EXIT
+001588     END-IF
+001590     .
+001600 1000-INICIALIZAR-EXIT.
+001610     EXIT.
+001615
+001616*----------------------------------------------------------*
+001617*  1050-LEER-PARAMETROS - LEE UNA SOLA VEZ POR EJECUCION EL *
+001618*                         ARCHIVO DE PARAMETROS OPERATIVOS; *
+001619*                         SI NO EXISTE SE CONSERVA EL VALOR *
+001620*                         POR DEFECTO DE TCW-MAX-REINTENTOS  *
+001621*----------------------------------------------------------*
+001622 1050-LEER-PARAMETROS SECTION.
+001623     OPEN INPUT ARCPARWVC
+001624     IF TCW-OK-PARWVC
+001625         READ ARCPARWVC
+001626             AT END
+001627                 CONTINUE
+001628         END-READ
+001629         IF TCW-OK-PARWVC AND PAR-MAX-REINTENTOS > ZERO
+001630             MOVE PAR-MAX-REINTENTOS TO TCW-MAX-REINTENTOS
+001631         END-IF
+001632         CLOSE ARCPARWVC
+001633     END-IF
+001634     SET  TCW-PARAM-YA-LEIDO TO TRUE
+001635     .
+001636 1050-LEER-PARAMETROS-EXIT.
+001637     EXIT.
+001638
+001639*----------------------------------------------------------*
+001640*  2000-VALIDAR-LOCAL - VALIDACIONES LOCALES ANTES DE        *
+001650*                       GASTAR UNA LLAMADA A VULCANO         *
+001660*----------------------------------------------------------*
+001670 2000-VALIDAR-LOCAL SECTION.
+001680     PERFORM 2100-VALIDAR-AFILIADO
+001690         THRU 2100-VALIDAR-AFILIADO-EXIT
+001700     IF NOT TCW-ES-RECHAZO
+001710         PERFORM 2200-VALIDAR-RUC
+001720             THRU 2200-VALIDAR-RUC-EXIT
+001730     END-IF
+001740     IF NOT TCW-ES-RECHAZO
+001750         PERFORM 2300-VALIDAR-MONEDA
+001760             THRU 2300-VALIDAR-MONEDA-EXIT
+001770     END-IF
+001780     .
+001790 2000-VALIDAR-LOCAL-EXIT.
+001800     EXIT.
+001810
+001820*----------------------------------------------------------*
+001830*  2100-VALIDAR-AFILIADO - RECHAZA SI EL CLIENTE YA ESTA     *
+001840*                          AFILIADO A CTA SUELDO PARA ESE    *
+001850*                          PRODUCTO                          *
+001860*----------------------------------------------------------*
+001870 2100-VALIDAR-AFILIADO SECTION.
+001880     MOVE WVC-COD-UNICO    TO AFI-COD-UNICO
+001890     MOVE WVC-COD-PRODUCTO TO AFI-COD-PRODUCTO
+001895     IF NOT TCW-AFILIAC-ABIERTO
+001896         PERFORM 2110-ABRIR-AFILIAC
+001897             THRU 2110-ABRIR-AFILIAC-EXIT
+001898     END-IF
+001899     IF NOT TCW-AFILIAC-ABIERTO
+001920         GO TO 2100-VALIDAR-AFILIADO-EXIT
+001930     END-IF
+001940     READ ARCAFILIAC
+001950         KEY IS AFI-CLAVE
+001960         INVALID KEY
+001970             CONTINUE
+001980     END-READ
+001990     IF TCW-OK-AFILIAC AND AFI-VIGENTE
+002000         SET  WVC-TLD-ERR            TO TRUE
+002005         SET  WVC-DUPLICADO          TO TRUE
+002010         SET  WVC-CODERR-YA-AFILIADO TO TRUE
+002020         MOVE 'CLIENTE YA AFILIADO A CTA SUELDO'
+002030             TO WVC-RET-MSGERR
+002040         SET  TCW-ES-RECHAZO         TO TRUE
+002050     END-IF
+002070     .
+002071 2100-VALIDAR-AFILIADO-EXIT.
+002072     EXIT.
+002073
+002074*----------------------------------------------------------*
+002075*  2110-ABRIR-AFILIAC - ABRE ARCAFILIAC EN MODO I-O UNA SOLA *
+002076*                       VEZ POR EJECUCION (SE MANTIENE       *
+002077*                       ABIERTO ENTRE LLAMADAS DE UNA MISMA  *
+002078*                       CORRIDA, INCLUYENDO LAS DEL DRIVER    *
+002079*                       BATCH TCW1BAT); SE CREA SI NO EXISTE  *
+002080*----------------------------------------------------------*
+002081 2110-ABRIR-AFILIAC SECTION.
+002082     OPEN I-O ARCAFILIAC
+002083     IF NOT TCW-OK-AFILIAC AND NOT TCW-NOENC-AFILIAC
+002084         OPEN OUTPUT ARCAFILIAC
+002085         CLOSE ARCAFILIAC
+002086         OPEN I-O ARCAFILIAC
+002087     END-IF
+002088     IF TCW-OK-AFILIAC
+002089         SET  TCW-AFILIAC-ABIERTO TO TRUE
+002090     END-IF
+002091     .
+002092 2110-ABRIR-AFILIAC-EXIT.
+002093     EXIT.
+002100
+002110*----------------------------------------------------------*
+002120*  2200-VALIDAR-RUC - VALIDA WVC-RUC CONTRA EL MAESTRO       *
+002130*                     LOCAL DE EMPLEADORES ANTES DE          *
+002140*                     INVOCAR VULCANO                        *
+002150*----------------------------------------------------------*
+002160 2200-VALIDAR-RUC SECTION.
+002170     IF WVC-RUC = ZERO
+002175         SET  WVC-TLD-ERR            TO TRUE
+002180         SET  WVC-ERR                TO TRUE
+002190         SET  WVC-CODERR-RUC-NOENC   TO TRUE
+002200         MOVE 'RUC DE EMPLEADOR NO INFORMADO'
+002210             TO WVC-RET-MSGERR
+002220         SET  TCW-ES-RECHAZO         TO TRUE
+002230         GO TO 2200-VALIDAR-RUC-EXIT
+002240     END-IF
+002250
+002260     MOVE WVC-RUC          TO EMP-RUC
+002265     IF NOT TCW-EMPLEAD-ABIERTO
+002266         OPEN INPUT ARCEMPLEAD
+002267         IF TCW-OK-EMPLEAD OR TCW-NOENC-EMPLEAD
+002268             SET  TCW-EMPLEAD-ABIERTO TO TRUE
+002269         END-IF
+002270     END-IF
+002280     IF NOT TCW-EMPLEAD-ABIERTO
+002290         GO TO 2200-VALIDAR-RUC-EXIT
+002300     END-IF
+002310     READ ARCEMPLEAD
+002320         KEY IS EMP-RUC
+002330         INVALID KEY
+002335             SET  WVC-TLD-ERR            TO TRUE
+002340             SET  WVC-ERR                TO TRUE
+002350             SET  WVC-CODERR-RUC-NOENC   TO TRUE
+002360             MOVE 'RUC EMPLEADOR NO ENCONTRADO'
+002370                 TO WVC-RET-MSGERR
+002380             SET  TCW-ES-RECHAZO         TO TRUE
+002390     END-READ
+002400     IF TCW-OK-EMPLEAD AND NOT TCW-ES-RECHAZO
+002410         IF EMP-INACTIVO
+002415             SET  WVC-TLD-ERR            TO TRUE
+002420             SET  WVC-ERR                TO TRUE
+002430             SET  WVC-CODERR-RUC-NOENC   TO TRUE
+002440             MOVE 'RUC EMPLEADOR INACTIVO'
+002450                 TO WVC-RET-MSGERR
+002460             SET  TCW-ES-RECHAZO         TO TRUE
+002470         END-IF
+002480     END-IF
+002500     .
+002510 2200-VALIDAR-RUC-EXIT.
+002520     EXIT.
+002530
+002540*----------------------------------------------------------*
+002550*  2300-VALIDAR-MONEDA - VALIDA WVC-CODMON CONTRA LA TABLA   *
+002560*                        DE COMPATIBILIDAD PRODUCTO/MONEDA   *
+002570*----------------------------------------------------------*
+002580 2300-VALIDAR-MONEDA SECTION.
+002590     MOVE WVC-COD-PRODUCTO TO PRM-COD-PRODUCTO
+002600     MOVE WVC-CODMON       TO PRM-CODMON
+002605     IF NOT TCW-PRODMON-ABIERTO
+002606         OPEN INPUT ARCPRODMON
+002607         IF TCW-OK-PRODMON OR TCW-NOENC-PRODMON
+002608             SET  TCW-PRODMON-ABIERTO TO TRUE
+002609         END-IF
+002610     END-IF
+002620     IF NOT TCW-PRODMON-ABIERTO
+002630         GO TO 2300-VALIDAR-MONEDA-EXIT
+002640     END-IF
+002650     READ ARCPRODMON
+002660         KEY IS PRM-CLAVE
+002670         INVALID KEY
+002675             SET  WVC-TLD-ERR            TO TRUE
+002680             SET  WVC-ERR                TO TRUE
+002690             SET  WVC-CODERR-MON-PROD    TO TRUE
+002700             MOVE 'MONEDA NO VALIDA PARA EL PRODUCTO'
+002710                 TO WVC-RET-MSGERR
+002720             SET  TCW-ES-RECHAZO         TO TRUE
+002730     END-READ
+002740     IF TCW-OK-PRODMON AND NOT TCW-ES-RECHAZO
+002750         IF PRM-NO-PERMITIDO
+002755             SET  WVC-TLD-ERR            TO TRUE
+002760             SET  WVC-ERR                TO TRUE
+002770             SET  WVC-CODERR-MON-PROD    TO TRUE
+002780             MOVE 'MONEDA NO VALIDA PARA EL PRODUCTO'
+002790                 TO WVC-RET-MSGERR
+002800             SET  TCW-ES-RECHAZO         TO TRUE
+002810         END-IF
+002820     END-IF
+002840     .
+002850 2300-VALIDAR-MONEDA-EXIT.
+002860     EXIT.
+002870
+002880*----------------------------------------------------------*
+002890*  3000-INVOCAR-VULCANO - INVOCA EL PROGRAMA INDICADO EN     *
+002900*                         WVC-HDR-PGMINV, REINTENTANDO POR   *
+002910*                         NUMINV CUANDO EL RETORNO ES UN     *
+002920*                         ERROR TRANSITORIO DE CICS O DB2    *
+002930*----------------------------------------------------------*
+002940 3000-INVOCAR-VULCANO SECTION.
+002950     PERFORM 3100-UNA-INVOCACION
+002960         THRU 3100-UNA-INVOCACION-EXIT
+002970             UNTIL TCW-FIN-REINTENTO
+002980     .
+002990 3000-INVOCAR-VULCANO-EXIT.
+003000     EXIT.
+003010
+003020 3100-UNA-INVOCACION SECTION.
+003030     MOVE TCW-NUMINV-ACTUAL TO WVC-HDR-NUMINV
+003040     CALL WVC-HDR-PGMINV USING ADQCWVC
+003050         ON EXCEPTION
+003060             SET  WVC-TLD-ERR    TO TRUE
+003065             SET  WVC-ERR-CICS   TO TRUE
+003070             MOVE 9999    TO WVC-RET-CODERR
+003080             MOVE 'PROGRAMA VULCANO NO DISPONIBLE'
+003090                 TO WVC-RET-MSGERR
+003100     END-CALL
+003105
+003106     PERFORM 4000-GRABAR-AUDITORIA
+003107         THRU 4000-GRABAR-AUDITORIA-EXIT
+003108     PERFORM 5000-GRABAR-RECHAZO
+003109         THRU 5000-GRABAR-RECHAZO-EXIT
+003110
+003120     IF WVC-OK OR WVC-WARNING
+003130         SET  TCW-FIN-REINTENTO  TO TRUE
+003140     ELSE
+003150         IF TCW-NUMINV-ACTUAL >= TCW-MAX-REINTENTOS
+003160             SET  TCW-FIN-REINTENTO  TO TRUE
+003170         ELSE
+003180             IF WVC-ERR-CICS OR WVC-ERR-DB2
+003190                 ADD 1 TO TCW-NUMINV-ACTUAL
+003200             ELSE
+003210                 SET  TCW-FIN-REINTENTO  TO TRUE
+003220             END-IF
+003230         END-IF
+003240     END-IF
+003250     .
+003260 3100-UNA-INVOCACION-EXIT.
+003270     EXIT.
+003280
+003290*----------------------------------------------------------*
+003300*  4000-GRABAR-AUDITORIA - ESCRIBE UN REGISTRO DE BITACORA  *
+003310*                          POR CADA NUMINV INVOCADO          *
+003320*----------------------------------------------------------*
+003330 4000-GRABAR-AUDITORIA SECTION.
+003340     MOVE WVC-HDR-FECHA    TO WAU-FECHA
+003350     MOVE WVC-HDR-HORA     TO WAU-HORA
+003360     MOVE WVC-COD-UNICO    TO WAU-COD-UNICO
+003370     MOVE WVC-HDR-NUMINV   TO WAU-NUMINV
+003380     MOVE WVC-HDR-USRFUN   TO WAU-USRFUN
+003390     MOVE WVC-HDR-ORIGEN   TO WAU-ORIGEN
+003400     MOVE WVC-HDR-PGMINV   TO WAU-PGMINV
+003410     MOVE WVC-COD-PRODUCTO TO WAU-COD-PRODUCTO
+003420     MOVE WVC-RUC          TO WAU-RUC
+003430     MOVE WVC-CODMON       TO WAU-CODMON
+003440     MOVE WVC-RET-TOLD     TO WAU-TOLD
+003450     MOVE WVC-RET-ESTADO   TO WAU-ESTADO
+003460     MOVE WVC-RET-CODERR   TO WAU-CODERR
+003470     MOVE WVC-RET-MSGERR   TO WAU-MSGERR
+003480     MOVE WVC-RET-MSGERR2  TO WAU-MSGERR2
+003490     MOVE WVC-OUT-FLGRPT   TO WAU-FLGRPT
+003500     MOVE WVC-OUT-MENSAJ   TO WAU-MENSAJ
+003510     MOVE WVC-OUT-NROCTA   TO WAU-NROCTA
+003520     MOVE WVC-OUT-MONEFE   TO WAU-MONEFE
+003530
+003535     IF NOT TCW-AUDWVC-ABIERTO
+003536         OPEN EXTEND ARCAUDWVC
+003537         IF NOT TCW-OK-AUDWVC
+003538             OPEN OUTPUT ARCAUDWVC
+003539         END-IF
+003540         IF TCW-OK-AUDWVC
+003541             SET  TCW-AUDWVC-ABIERTO TO TRUE
+003542         END-IF
+003543     END-IF
+003580     WRITE ADQWAUD
+003600     .
+003610 4000-GRABAR-AUDITORIA-EXIT.
+003620     EXIT.
+003630
+003640*----------------------------------------------------------*
+003650*  5000-GRABAR-RECHAZO - ESCRIBE EL DETALLE COMPLETO DE      *
+003660*                        RECHAZO CUANDO EL RESULTADO ES      *
+003670*                        WVC-TLD-ERR O UN ERROR DE ESTADO    *
+003680*----------------------------------------------------------*
+003690 5000-GRABAR-RECHAZO SECTION.
+003700     IF WVC-TLD-ERR OR WVC-ERR OR WVC-ERR-DB2 OR WVC-ERR-CICS
+003710         MOVE WVC-COD-UNICO    TO WRJ-COD-UNICO
+003720         MOVE WVC-HDR-FECHA    TO WRJ-FECHA
+003730         MOVE WVC-HDR-HORA     TO WRJ-HORA
+003740         MOVE WVC-COD-PRODUCTO TO WRJ-COD-PRODUCTO
+003750         MOVE WVC-HDR-USRFUN   TO WRJ-USRFUN
+003760         MOVE WVC-HDR-ORIGEN   TO WRJ-ORIGEN
+003770         MOVE WVC-HDR-NUMINV   TO WRJ-NUMINV
+003780         MOVE WVC-RET-TOLD     TO WRJ-TOLD
+003790         MOVE WVC-RET-ESTADO   TO WRJ-ESTADO
+003800         MOVE WVC-RET-CODERR   TO WRJ-CODERR
+003810         STRING WVC-RET-MSGERR  DELIMITED BY SIZE
+003820                WVC-RET-MSGERR2 DELIMITED BY SIZE
+003830                INTO WRJ-MOTIVO
+003840         END-STRING
+003850
+003855         IF NOT TCW-RCHWVC-ABIERTO
+003856             OPEN EXTEND ARCRECHWVC
+003857             IF NOT TCW-OK-RCHWVC
+003858                 OPEN OUTPUT ARCRECHWVC
+003859             END-IF
+003860             IF TCW-OK-RCHWVC
+003861                 SET  TCW-RCHWVC-ABIERTO TO TRUE
+003862             END-IF
+003863         END-IF
+003900         WRITE ADQWRJD
+003920     END-IF
+003930     .
+003940 5000-GRABAR-RECHAZO-EXIT.
+003950     EXIT.
+003960
+003970*----------------------------------------------------------*
+003980*  6000-ACTUALIZAR-AFILIAC - CUANDO VULCANO CONFIRMA LA      *
+003990*                            AFILIACION SE DEJA CONSTANCIA   *
+004000*                            EN EL MAESTRO LOCAL PARA QUE    *
+004010*                            2100 LA DETECTE LA PROXIMA VEZ  *
+004020*----------------------------------------------------------*
+004030 6000-ACTUALIZAR-AFILIAC SECTION.
+004040     IF WVC-OK AND WVC-OUT-FLGRPT = '1'
+004050         MOVE WVC-COD-UNICO    TO AFI-COD-UNICO
+004060         MOVE WVC-COD-PRODUCTO TO AFI-COD-PRODUCTO
+004070         SET  AFI-VIGENTE      TO TRUE
+004080         MOVE WVC-OUT-NROCTA   TO AFI-NROCTA
+004090         IF WVC-OUT-MONEFE NOT = ZERO
+004100             MOVE WVC-OUT-MONEFE TO AFI-CODMON
+004110         ELSE
+004120             MOVE WVC-CODMON     TO AFI-CODMON
+004130         END-IF
+004140         MOVE WVC-HDR-FECHA    TO AFI-FECHA-AFIL
+004150         MOVE SPACE            TO AFI-FILLER
+004160
+004165         IF NOT TCW-AFILIAC-ABIERTO
+004166             PERFORM 2110-ABRIR-AFILIAC
+004167                 THRU 2110-ABRIR-AFILIAC-EXIT
+004168         END-IF
+004230         IF TCW-AFILIAC-ABIERTO
+004231             REWRITE ADQAFIL
+004240                 INVALID KEY
+004250                     WRITE ADQAFIL
+004260                         INVALID KEY
+004270                             CONTINUE
+004280                     END-WRITE
+004290             END-REWRITE
+004295         END-IF
+004310     END-IF
+004320     .
+004330 6000-ACTUALIZAR-AFILIAC-EXIT.
+004340     EXIT.
