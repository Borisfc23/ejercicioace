@@ -0,0 +1,294 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    TCW2REC.
+000030 AUTHOR.        RHM - AREA TARJETA DE CREDITO.
+000040 INSTALLATION.  CUST PRODS AND SERVS PRO LIB.
+000050 DATE-WRITTEN.  20/07/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080*  MODIFICACIONES                                          *
+000090*  FECHA    INIC  DESCRIPCION                               *
+000100*  20/07/26 RHM   CREACION. REPORTE NOCTURNO DE CONCILIA-   *
+000110*                 CION DE LLAMADAS A VULCANO, TOTALIZADO    *
+000120*                 POR WVC-RET-ESTADO Y POR WVC-RET-CODERR,  *
+000130*                 LEYENDO LA BITACORA DE AUDITORIA ADQWAUD. *
+000140*----------------------------------------------------------*
+000150*  SISTEMA  : T A R J E T A   D E   C R E D I T O           *
+000160*  OBJETIVO : CONCILIACION NOCTURNA DE LA INTERFASE VULCANO *
+000170*  ENTRADA  : ARCAUDWVC - BITACORA DE AUDITORIA (ADQWAUD)   *
+000180*  SALIDA   : ARCRPTREC - REPORTE DE CONCILIACION IMPRESO   *
+000190*----------------------------------------------------------*
+000200 ENVIRONMENT DIVISION.
+000210 CONFIGURATION SECTION.
+000220 SPECIAL-NAMES.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT ARCAUDWVC ASSIGN TO AUDWVC
+000270         ORGANIZATION  IS LINE SEQUENTIAL
+000280         FILE STATUS   IS TCW-FS-AUDWVC.
+000290
+000300     SELECT ARCRPTREC ASSIGN TO RPTREC
+000310         ORGANIZATION  IS LINE SEQUENTIAL
+000320         FILE STATUS   IS TCW-FS-RPTREC.
+000330
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  ARCAUDWVC
+000370     RECORDING MODE IS F.
+000380     COPY ADQWAUD.
+000390
+000400 FD  ARCRPTREC
+000410     RECORDING MODE IS F.
+000420 01  REC-LINEA               PIC X(80).
+000430
+000440 WORKING-STORAGE SECTION.
+000450 01  TCW-INDICADORES-ARCHIVO.
+000460     05  TCW-FS-AUDWVC        PIC X(02).
+000470         88  TCW-OK-AUDWVC           VALUE '00'.
+000475         88  TCW-NOENC-AUDWVC        VALUE '35'.
+000480         88  TCW-FIN-AUDWVC          VALUE '10'.
+000490     05  TCW-FS-RPTREC        PIC X(02).
+000495         88  TCW-OK-RPTREC           VALUE '00'.
+000500
+000510 01  TCW-SWITCHES.
+000520     05  TCW-SW-FINARCHIVO   PIC X(01) VALUE SPACE.
+000530         88  TCW-FIN-DE-ARCHIVO     VALUE 'S'.
+000540
+000550*----------------------------------------------------------*
+000560*  TABLA DE TOTALES POR ESTADO                              *
+000570*----------------------------------------------------------*
+000580 01  TCW-TOTALES-ESTADO.
+000590     05  TCW-TOT-OK          PIC 9(09) COMP VALUE ZERO.
+000600     05  TCW-TOT-WARNING     PIC 9(09) COMP VALUE ZERO.
+000605     05  TCW-TOT-DUPLICADO   PIC 9(09) COMP VALUE ZERO.
+000610     05  TCW-TOT-ERR         PIC 9(09) COMP VALUE ZERO.
+000620     05  TCW-TOT-ERR-CICS    PIC 9(09) COMP VALUE ZERO.
+000630     05  TCW-TOT-ERR-DB2     PIC 9(09) COMP VALUE ZERO.
+000640     05  TCW-TOT-OTRO        PIC 9(09) COMP VALUE ZERO.
+000650     05  TCW-TOT-GENERAL     PIC 9(09) COMP VALUE ZERO.
+000660
+000670*----------------------------------------------------------*
+000680*  TABLA DE TOTALES POR CODIGO DE ERROR (HASTA 200 CODIGOS) *
+000690*----------------------------------------------------------*
+000700 01  TCW-TABLA-CODERR.
+000710     05  TCW-CANT-CODERR     PIC 9(04) COMP VALUE ZERO.
+000720     05  TCW-OCU-CODERR      OCCURS 200 TIMES
+000730                             INDEXED BY TCW-IX-CODERR.
+000740         10  TCW-CODERR-VAL  PIC 9(04).
+000750         10  TCW-CODERR-CNT  PIC 9(07) COMP.
+000760
+000770 01  TCW-WK-SUBS.
+000780     05  TCW-WK-IX           PIC 9(04) COMP.
+000790     05  TCW-WK-ENCONTRADO   PIC X(01).
+000800         88  TCW-CODERR-ENCONTRADO VALUE 'S'.
+000805     05  TCW-WK-TABLA-LLENA  PIC X(01) VALUE SPACE.
+000806         88  TCW-CODERR-TABLA-LLENA VALUE 'S'.
+000810
+000820 01  TCW-LINEAS-REPORTE.
+000830     05  TCW-LIN-TITULO.
+000840         10  FILLER          PIC X(40) VALUE
+000845             'RECONCILIACION NOCTURNA VULCANO-ADQCWVC'.
+000846         10  FILLER          PIC X(40) VALUE SPACE.
+000900     05  TCW-LIN-DET-ESTADO.
+000910         10  TCW-DE-NOMBRE   PIC X(20).
+000920         10  TCW-DE-CANT     PIC ZZZ,ZZZ,ZZ9.
+000930     05  TCW-LIN-DET-CODERR.
+000940         10  FILLER          PIC X(06) VALUE '  ERR '.
+000950         10  TCW-DC-CODIGO   PIC 9(04).
+000960         10  FILLER          PIC X(04) VALUE SPACE.
+000970         10  TCW-DC-CANT     PIC ZZZ,ZZZ,ZZ9.
+000980
+000990 PROCEDURE DIVISION.
+001000*----------------------------------------------------------*
+001010*  0000-MAINLINE                                            *
+001020*----------------------------------------------------------*
+001030 0000-MAINLINE SECTION.
+001040     PERFORM 1000-INICIAL
+001050         THRU 1000-INICIAL-EXIT
+001060     PERFORM 2000-ACUMULAR-UN-REGISTRO
+001070         THRU 2000-ACUMULAR-UN-REGISTRO-EXIT
+001080             UNTIL TCW-FIN-DE-ARCHIVO
+001090     PERFORM 8000-IMPRIMIR-REPORTE
+001100         THRU 8000-IMPRIMIR-REPORTE-EXIT
+001110     PERFORM 9000-FINAL
+001120         THRU 9000-FINAL-EXIT
+001130     GOBACK
+001140     .
+001150 0000-MAINLINE-EXIT.
+001160     EXIT.
+001170
+001180 1000-INICIAL SECTION.
+001190     OPEN INPUT  ARCAUDWVC
+001191     IF TCW-NOENC-AUDWVC
+001192         SET  TCW-FIN-DE-ARCHIVO TO TRUE
+001193     ELSE
+001194         IF NOT TCW-OK-AUDWVC
+001195             DISPLAY 'TCW2REC - ERROR AL ABRIR ARCAUDWVC - STATUS'
+001196                 TCW-FS-AUDWVC
+001197             GOBACK
+001198         END-IF
+001199     END-IF
+001200     OPEN OUTPUT ARCRPTREC
+001201     IF NOT TCW-OK-RPTREC
+001202         DISPLAY 'TCW2REC - ERROR AL ABRIR ARCRPTREC - STATUS '
+001203             TCW-FS-RPTREC
+001204         GOBACK
+001205     END-IF
+001206     IF NOT TCW-FIN-DE-ARCHIVO
+001210         PERFORM 2100-LEER-AUDITORIA
+001220             THRU 2100-LEER-AUDITORIA-EXIT
+001225     END-IF
+001230     .
+001240 1000-INICIAL-EXIT.
+001250     EXIT.
+001260
+001270*----------------------------------------------------------*
+001280*  2000-ACUMULAR-UN-REGISTRO - SUMA EL REGISTRO DE BITACORA *
+001290*                              A LOS TOTALES POR ESTADO Y   *
+001300*                              POR CODIGO DE ERROR          *
+001310*----------------------------------------------------------*
+001320 2000-ACUMULAR-UN-REGISTRO SECTION.
+001330     ADD 1 TO TCW-TOT-GENERAL
+001340     EVALUATE TRUE
+001350         WHEN WAU-ESTADO = 00
+001360             ADD 1 TO TCW-TOT-OK
+001370         WHEN WAU-ESTADO = 10
+001380             ADD 1 TO TCW-TOT-WARNING
+001390         WHEN WAU-ESTADO = 15
+001395             ADD 1 TO TCW-TOT-DUPLICADO
+001400             PERFORM 2200-ACUMULAR-CODERR
+001405                 THRU 2200-ACUMULAR-CODERR-EXIT
+001410         WHEN WAU-ESTADO = 20
+001420             ADD 1 TO TCW-TOT-ERR
+001430             PERFORM 2200-ACUMULAR-CODERR
+001440                 THRU 2200-ACUMULAR-CODERR-EXIT
+001450         WHEN WAU-ESTADO = 80
+001460             ADD 1 TO TCW-TOT-ERR-CICS
+001470             PERFORM 2200-ACUMULAR-CODERR
+001480                 THRU 2200-ACUMULAR-CODERR-EXIT
+001490         WHEN WAU-ESTADO = 90
+001500             ADD 1 TO TCW-TOT-ERR-DB2
+001510             PERFORM 2200-ACUMULAR-CODERR
+001520                 THRU 2200-ACUMULAR-CODERR-EXIT
+001530         WHEN OTHER
+001540             ADD 1 TO TCW-TOT-OTRO
+001550     END-EVALUATE
+001560     PERFORM 2100-LEER-AUDITORIA
+001570         THRU 2100-LEER-AUDITORIA-EXIT
+001580     .
+001590 2000-ACUMULAR-UN-REGISTRO-EXIT.
+001600     EXIT.
+001610
+001620 2100-LEER-AUDITORIA SECTION.
+001630     READ ARCAUDWVC
+001640         AT END
+001650             SET  TCW-FIN-DE-ARCHIVO TO TRUE
+001660     END-READ
+001670     .
+001680 2100-LEER-AUDITORIA-EXIT.
+001690     EXIT.
+001700
+001710*----------------------------------------------------------*
+001720*  2200-ACUMULAR-CODERR - BUSCA WAU-CODERR EN LA TABLA DE    *
+001730*                         CODIGOS Y SUMA UNO; SI NO EXISTE   *
+001740*                         LO AGREGA AL FINAL DE LA TABLA     *
+001750*----------------------------------------------------------*
+001760 2200-ACUMULAR-CODERR SECTION.
+001770     MOVE 'N' TO TCW-WK-ENCONTRADO
+001780     SET  TCW-IX-CODERR TO 1
+001790     PERFORM 2210-BUSCAR-UN-CODERR
+001800         THRU 2210-BUSCAR-UN-CODERR-EXIT
+001810             VARYING TCW-IX-CODERR FROM 1 BY 1
+001820             UNTIL TCW-IX-CODERR > TCW-CANT-CODERR
+001830                OR TCW-CODERR-ENCONTRADO
+001840     IF NOT TCW-CODERR-ENCONTRADO
+001841         IF TCW-CANT-CODERR < 200
+001860             ADD 1 TO TCW-CANT-CODERR
+001870             SET  TCW-IX-CODERR TO TCW-CANT-CODERR
+001880             MOVE WAU-CODERR TO TCW-CODERR-VAL(TCW-IX-CODERR)
+001890             MOVE 1          TO TCW-CODERR-CNT(TCW-IX-CODERR)
+001895         ELSE
+001896             IF NOT TCW-CODERR-TABLA-LLENA
+001897                 DISPLAY 'TCW2REC - TABLA DE CODIGOS DE ERROR '
+001898                     'LLENA (200) - EL DETALLE POR CODERR '
+001899                     'YA NO ES COMPLETO ESTE MES'
+001900                 SET TCW-CODERR-TABLA-LLENA TO TRUE
+001901             END-IF
+001902         END-IF
+001903     END-IF
+001910     .
+001920 2200-ACUMULAR-CODERR-EXIT.
+001930     EXIT.
+001940
+001950 2210-BUSCAR-UN-CODERR SECTION.
+001960     IF TCW-CODERR-VAL(TCW-IX-CODERR) = WAU-CODERR
+001970         ADD 1 TO TCW-CODERR-CNT(TCW-IX-CODERR)
+001980         SET  TCW-CODERR-ENCONTRADO TO TRUE
+001990     END-IF
+002000     .
+002010 2210-BUSCAR-UN-CODERR-EXIT.
+002020     EXIT.
+002030
+002040*----------------------------------------------------------*
+002050*  8000-IMPRIMIR-REPORTE - EMITE EL TOTAL POR ESTADO Y POR   *
+002060*                          CODIGO DE ERROR                  *
+002070*----------------------------------------------------------*
+002080 8000-IMPRIMIR-REPORTE SECTION.
+002090     WRITE REC-LINEA FROM TCW-LIN-TITULO
+002100     MOVE SPACE TO REC-LINEA
+002110     WRITE REC-LINEA
+002120
+002130     MOVE 'TOTAL OK'        TO TCW-DE-NOMBRE
+002140     MOVE TCW-TOT-OK        TO TCW-DE-CANT
+002150     WRITE REC-LINEA FROM TCW-LIN-DET-ESTADO
+002160
+002170     MOVE 'TOTAL WARNING'   TO TCW-DE-NOMBRE
+002180     MOVE TCW-TOT-WARNING   TO TCW-DE-CANT
+002190     WRITE REC-LINEA FROM TCW-LIN-DET-ESTADO
+002195
+002196     MOVE 'TOTAL DUPLICADO'  TO TCW-DE-NOMBRE
+002197     MOVE TCW-TOT-DUPLICADO  TO TCW-DE-CANT
+002198     WRITE REC-LINEA FROM TCW-LIN-DET-ESTADO
+002200
+002210     MOVE 'TOTAL ERR'       TO TCW-DE-NOMBRE
+002220     MOVE TCW-TOT-ERR       TO TCW-DE-CANT
+002230     WRITE REC-LINEA FROM TCW-LIN-DET-ESTADO
+002240
+002250     MOVE 'TOTAL ERR-CICS'  TO TCW-DE-NOMBRE
+002260     MOVE TCW-TOT-ERR-CICS  TO TCW-DE-CANT
+002270     WRITE REC-LINEA FROM TCW-LIN-DET-ESTADO
+002280
+002290     MOVE 'TOTAL ERR-DB2'   TO TCW-DE-NOMBRE
+002300     MOVE TCW-TOT-ERR-DB2   TO TCW-DE-CANT
+002310     WRITE REC-LINEA FROM TCW-LIN-DET-ESTADO
+002320
+002330     MOVE 'TOTAL GENERAL'   TO TCW-DE-NOMBRE
+002340     MOVE TCW-TOT-GENERAL   TO TCW-DE-CANT
+002350     WRITE REC-LINEA FROM TCW-LIN-DET-ESTADO
+002360
+002370     MOVE SPACE TO REC-LINEA
+002380     WRITE REC-LINEA
+002390
+002400     PERFORM 8100-IMPRIMIR-UN-CODERR
+002410         THRU 8100-IMPRIMIR-UN-CODERR-EXIT
+002420             VARYING TCW-IX-CODERR FROM 1 BY 1
+002430             UNTIL TCW-IX-CODERR > TCW-CANT-CODERR
+002440     .
+002450 8000-IMPRIMIR-REPORTE-EXIT.
+002460     EXIT.
+002470
+002480 8100-IMPRIMIR-UN-CODERR SECTION.
+002490     MOVE TCW-CODERR-VAL(TCW-IX-CODERR) TO TCW-DC-CODIGO
+002500     MOVE TCW-CODERR-CNT(TCW-IX-CODERR) TO TCW-DC-CANT
+002510     WRITE REC-LINEA FROM TCW-LIN-DET-CODERR
+002520     .
+002530 8100-IMPRIMIR-UN-CODERR-EXIT.
+002540     EXIT.
+002550
+002560 9000-FINAL SECTION.
+002570     IF NOT TCW-NOENC-AUDWVC
+002575         CLOSE ARCAUDWVC
+002576     END-IF
+002580     CLOSE ARCRPTREC
+002590     .
+002600 9000-FINAL-EXIT.
+002610     EXIT.
